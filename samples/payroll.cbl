@@ -4,74 +4,715 @@
 
       *--------------------------------------------------
       * Payroll Calculation Program
-      * Calculates gross pay, tax deduction, and net pay
-      * for hourly employees.
+      * Calculates gross pay, tax withholding, deductions,
+      * and net pay for hourly employees, posts the results
+      * to the payroll register and the general ledger
+      * interface, and rolls each employee's year-to-date
+      * balances forward from run to run.
+      *--------------------------------------------------
+      * Change Log
+      * 2026-08-08  Read employee hours from a batch
+      *             sequential file (EMPLOYEE-HOURS-FILE)
+      *             instead of ACCEPTing each employee at
+      *             the terminal.
+      * 2026-08-08  Look up pay rate and withholding
+      *             profile on EMPLOYEE-MASTER-FILE by
+      *             employee ID instead of a single
+      *             shop-wide tax rate.
+      * 2026-08-08  Replaced the console DISPLAY summary
+      *             with a page-numbered payroll register
+      *             print file (PAYROLL-REGISTER-FILE).
+      * 2026-08-08  Added YTD-MASTER-FILE to carry forward
+      *             each employee's year-to-date gross,
+      *             tax, and net pay across runs.
+      * 2026-08-08  Replaced the flat tax-rate computation
+      *             with a graduated federal bracket,
+      *             state, Social Security, and Medicare
+      *             breakdown.
+      * 2026-08-08  Added the EM-DEDUCTION-TABLE on the
+      *             employee master so benefit and
+      *             garnishment deductions reduce net pay
+      *             and print itemized on the register.
+      * 2026-08-08  Added range/pay-band validation on
+      *             hours and rate, with failing records
+      *             routed to EXCEPTION-REPORT-FILE instead
+      *             of being calculated and paid.
+      * 2026-08-08  Overtime threshold/multiplier now come
+      *             from OVERTIME-RULES-FILE by employee
+      *             class, falling back to the shop default
+      *             when a class has no rule on file.
+      * 2026-08-08  Added CHECKPOINT-FILE so a mid-run
+      *             abend can resume after the last
+      *             successfully processed employee instead
+      *             of reprocessing the whole hours file.
+      * 2026-08-08  Added GL-EXTRACT-FILE so run totals post
+      *             to the general ledger interface by
+      *             department/cost-center instead of dying
+      *             in working-storage.
+      * 2026-08-08  GL-EXTRACT-RECORD now carries the benefit/
+      *             garnishment deduction total alongside
+      *             gross/tax/net so the extract nets to zero.
+      *             Widened WS-TOTAL-DEDUCTIONS to give headroom
+      *             above five full-size deduction amounts
+      *             summed together.
+      * 2026-08-08  Widened WS-REG-TOTAL-LINE's edited fields to
+      *             8 integer digits so the RUN TOTALS line
+      *             matches the WS-TOTAL-* accumulators and
+      *             stops truncating on a busy run. Restored the
+      *             hourly-rate pay-band leg of
+      *             VALIDATE-EMPLOYEE-DATA against
+      *             EM-MIN-RATE/EM-MAX-RATE - compensation and
+      *             HR policy maintain the rate and the band
+      *             independently, so a master-file update that
+      *             puts one outside the other is still a real
+      *             error. A master-not-found employee-hours
+      *             record now also goes to
+      *             EXCEPTION-REPORT-FILE, not just a console
+      *             DISPLAY.
       *--------------------------------------------------
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-HOURS-FILE ASSIGN TO "EMPHRS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EM-EMPLOYEE-ID.
+
+           SELECT YTD-MASTER-FILE ASSIGN TO "EMPYTD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS YT-EMPLOYEE-ID
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT OVERTIME-RULES-FILE ASSIGN TO "OTRULES"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OT-CLASS-CODE.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CK-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT PAYROLL-REGISTER-FILE ASSIGN TO "PAYREG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-HOURS-FILE.
+       COPY EMPHRS.
+
+       FD  EMPLOYEE-MASTER-FILE.
+       COPY EMPMSTR.
+
+       FD  YTD-MASTER-FILE.
+       COPY EMPYTD.
+
+       FD  OVERTIME-RULES-FILE.
+       COPY OTRULES.
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPT.
+
+       FD  PAYROLL-REGISTER-FILE.
+       COPY PAYREG.
+
+       FD  EXCEPTION-REPORT-FILE.
+       COPY EXCPRPT.
+
+       FD  GL-EXTRACT-FILE.
+       COPY GLEXTR.
+
        WORKING-STORAGE SECTION.
+       01  WS-EMPLOYEE-ID          PIC X(6)  VALUE SPACES.
        01  WS-EMPLOYEE-NAME        PIC X(30) VALUE SPACES.
        01  WS-HOURS-WORKED         PIC 9(3)V9(2) VALUE ZEROS.
        01  WS-HOURLY-RATE          PIC 9(5)V9(2) VALUE ZEROS.
+       01  WS-EXEMPTIONS           PIC 9(2) VALUE ZEROS.
+       01  WS-FILING-STATUS        PIC X(1) VALUE 'S'.
+       01  WS-MASTER-FOUND         PIC X VALUE 'N'.
+       01  WS-VALID-DATA           PIC X VALUE 'Y'.
+       01  WS-EXCEPTION-REASON     PIC X(40) VALUE SPACES.
+       01  WS-MAX-WEEKLY-HOURS     PIC 9(3)V9(2) VALUE 080.00.
+
        01  WS-GROSS-PAY            PIC 9(7)V9(2) VALUE ZEROS.
+       01  WS-REGULAR-PAY          PIC 9(7)V9(2) VALUE ZEROS.
        01  WS-OVERTIME-HOURS       PIC 9(3)V9(2) VALUE ZEROS.
        01  WS-OVERTIME-PAY         PIC 9(7)V9(2) VALUE ZEROS.
-       01  WS-TAX-RATE             PIC 9(1)V9(4) VALUE 0.2000.
+       01  WS-TIER1-HOURS          PIC 9(3)V9(2) VALUE ZEROS.
+       01  WS-TIER1-PAY            PIC 9(7)V9(2) VALUE ZEROS.
+       01  WS-TIER2-HOURS          PIC 9(3)V9(2) VALUE ZEROS.
+       01  WS-TIER2-PAY            PIC 9(7)V9(2) VALUE ZEROS.
+       01  WS-OT-THRESHOLD-1       PIC 9(3)V9(2) VALUE ZEROS.
+       01  WS-OT-MULTIPLIER-1      PIC 9(1)V9(2) VALUE ZEROS.
+       01  WS-OT-THRESHOLD-2       PIC 9(3)V9(2) VALUE ZEROS.
+       01  WS-OT-MULTIPLIER-2      PIC 9(1)V9(2) VALUE ZEROS.
+       01  WS-DEFAULT-OT-THRESHOLD-1  PIC 9(3)V9(2) VALUE 040.00.
+       01  WS-DEFAULT-OT-MULTIPLIER-1 PIC 9(1)V9(2) VALUE 1.50.
+       01  WS-DEFAULT-OT-THRESHOLD-2  PIC 9(3)V9(2) VALUE 999.99.
+       01  WS-DEFAULT-OT-MULTIPLIER-2 PIC 9(1)V9(2) VALUE 2.00.
+       01  WS-OT-FOUND             PIC X VALUE 'N'.
+
+       01  WS-FEDERAL-TAX          PIC 9(7)V9(2) VALUE ZEROS.
+       01  WS-TAXABLE-REMAINING    PIC 9(7)V9(2) VALUE ZEROS.
+       01  WS-STATE-TAX            PIC 9(7)V9(2) VALUE ZEROS.
+       01  WS-STATE-TAX-RATE       PIC 9(1)V9(4) VALUE ZEROS.
+       01  WS-SOCIAL-SECURITY-TAX  PIC 9(7)V9(2) VALUE ZEROS.
+       01  WS-MEDICARE-TAX         PIC 9(7)V9(2) VALUE ZEROS.
+       01  WS-SS-WAGE-BASE         PIC 9(8)V9(2) VALUE 168600.00.
+       01  WS-SS-TAXABLE-WAGES     PIC 9(7)V9(2) VALUE ZEROS.
        01  WS-TAX-DEDUCTION        PIC 9(7)V9(2) VALUE ZEROS.
+
+       01  WS-TOTAL-DEDUCTIONS     PIC 9(6)V9(2) VALUE ZEROS.
        01  WS-NET-PAY              PIC 9(7)V9(2) VALUE ZEROS.
-       01  WS-OVERTIME-THRESHOLD   PIC 9(3) VALUE 40.
-       01  WS-OVERTIME-MULTIPLIER  PIC 9(1)V9(1) VALUE 1.5.
-       01  WS-CONTINUE-FLAG        PIC X VALUE 'Y'.
+
+       01  WS-YTD-FOUND            PIC X VALUE 'N'.
+
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-SKIPPING             PIC X VALUE 'N'.
+
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(3) VALUE 010.
+       01  WS-CHECKPOINT-COUNTER   PIC 9(3) VALUE ZEROS.
+       01  WS-YTD-STATUS           PIC X(2) VALUE "00".
+       01  WS-CKPT-STATUS          PIC X(2) VALUE "00".
+
+       01  WS-RUN-DATE             PIC 9(6) VALUE ZEROS.
+       01  WS-PAGE-NUMBER          PIC 9(4) VALUE ZEROS.
+       01  WS-LINE-COUNT           PIC 9(2) VALUE 99.
+       01  WS-MAX-LINES-PER-PAGE   PIC 9(2) VALUE 50.
+       01  WS-TOTAL-GROSS-PAY      PIC 9(8)V9(2) VALUE ZEROS.
+       01  WS-TOTAL-FEDERAL-TAX    PIC 9(8)V9(2) VALUE ZEROS.
+       01  WS-TOTAL-STATE-TAX      PIC 9(8)V9(2) VALUE ZEROS.
+       01  WS-TOTAL-SOCSEC-TAX     PIC 9(8)V9(2) VALUE ZEROS.
+       01  WS-TOTAL-MEDICARE-TAX   PIC 9(8)V9(2) VALUE ZEROS.
+       01  WS-TOTAL-ALL-DEDUCTIONS PIC 9(8)V9(2) VALUE ZEROS.
+       01  WS-TOTAL-NET-PAY        PIC 9(8)V9(2) VALUE ZEROS.
+
+       01  WS-REG-HEAD-1.
+           05  FILLER              PIC X(50) VALUE SPACES.
+           05  FILLER              PIC X(16) VALUE "PAYROLL REGISTER".
+           05  FILLER              PIC X(45) VALUE SPACES.
+           05  FILLER              PIC X(5)  VALUE "PAGE ".
+           05  WS-RH-PAGE          PIC ZZZ9.
+
+       01  WS-REG-HEAD-2.
+           05  FILLER              PIC X(8)  VALUE "EMP ID  ".
+           05  FILLER              PIC X(30) VALUE "EMPLOYEE NAME".
+           05  FILLER              PIC X(8)  VALUE "HOURS   ".
+           05  FILLER              PIC X(9)  VALUE "RATE     ".
+           05  FILLER              PIC X(11) VALUE "GROSS PAY  ".
+           05  FILLER              PIC X(10) VALUE "FEDERAL   ".
+           05  FILLER              PIC X(9)  VALUE "STATE    ".
+           05  FILLER              PIC X(9)  VALUE "SOC SEC  ".
+           05  FILLER              PIC X(9)  VALUE "MEDICARE ".
+           05  FILLER              PIC X(10) VALUE "DEDUCTIONS".
+           05  FILLER              PIC X(11) VALUE "NET PAY    ".
+
+       01  WS-REG-DETAIL-LINE.
+           05  WS-RD-EMP-ID        PIC X(8).
+           05  WS-RD-EMP-NAME      PIC X(30).
+           05  WS-RD-HOURS         PIC ZZ9.99BB.
+           05  WS-RD-RATE          PIC ZZZ9.99BB.
+           05  WS-RD-GROSS         PIC ZZZ,ZZ9.99B.
+           05  WS-RD-FEDERAL       PIC ZZ,ZZ9.99B.
+           05  WS-RD-STATE         PIC Z,ZZ9.99B.
+           05  WS-RD-SOCSEC        PIC Z,ZZ9.99B.
+           05  WS-RD-MEDICARE      PIC Z,ZZ9.99B.
+           05  WS-RD-DEDUCTIONS    PIC ZZ,ZZ9.99B.
+           05  WS-RD-NET           PIC ZZZ,ZZ9.99B.
+
+      * Mirrors WS-REG-DETAIL-LINE's column widths exactly so
+      * each total lines up under its own heading; the label
+      * spans the EMP ID and NAME columns and HOURS/RATE are
+      * left blank since a run total of hours/rate has no
+      * meaning.
+      * Each WS-RT-* field carries the full 8 integer digits of
+      * its WS-TOTAL-* accumulator (PIC 9(8)V9(2)) so a run
+      * total can never truncate the way a single employee's
+      * narrower detail-line column can afford to; this widens
+      * the total line past the detail line's column widths.
+       01  WS-REG-TOTAL-LINE.
+           05  WS-RT-LABEL         PIC X(20) VALUE "RUN TOTALS".
+           05  FILLER              PIC X(14) VALUE SPACES.
+           05  WS-RT-GROSS         PIC ZZ,ZZZ,ZZ9.99B.
+           05  WS-RT-FEDERAL       PIC ZZ,ZZZ,ZZ9.99B.
+           05  WS-RT-STATE         PIC ZZ,ZZZ,ZZ9.99B.
+           05  WS-RT-SOCSEC        PIC ZZ,ZZZ,ZZ9.99B.
+           05  WS-RT-MEDICARE      PIC ZZ,ZZZ,ZZ9.99B.
+           05  WS-RT-DEDUCTIONS    PIC ZZ,ZZZ,ZZ9.99B.
+           05  WS-RT-NET           PIC ZZ,ZZZ,ZZ9.99B.
+
+       01  WS-DED-LINE.
+           05  FILLER              PIC X(12) VALUE SPACES.
+           05  FILLER              PIC X(16) VALUE "DEDUCTION CODE: ".
+           05  WS-DL-CODE          PIC X(4).
+           05  FILLER              PIC X(4)  VALUE SPACES.
+           05  FILLER              PIC X(8)  VALUE "AMOUNT: ".
+           05  WS-DL-AMOUNT        PIC ZZ,ZZ9.99.
+
+       01  WS-EXC-LINE.
+           05  WS-EXC-EMP-ID       PIC X(8).
+           05  WS-EXC-EMP-NAME     PIC X(32).
+           05  WS-EXC-HOURS        PIC ZZ9.99BB.
+           05  WS-EXC-RATE         PIC ZZZ9.99BB.
+           05  WS-EXC-REASON       PIC X(40).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           PERFORM UNTIL WS-CONTINUE-FLAG = 'N'
+           PERFORM OPEN-FILES
+           PERFORM INITIALIZE-RUN
+           PERFORM GET-EMPLOYEE-DATA
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               IF WS-MASTER-FOUND = 'Y'
+                   PERFORM VALIDATE-EMPLOYEE-DATA
+                   IF WS-VALID-DATA = 'Y'
+                       PERFORM LOOKUP-OVERTIME-RULES
+                       PERFORM READ-YTD-BALANCE
+                       PERFORM CALCULATE-PAY
+                       PERFORM APPLY-DEDUCTIONS
+                       PERFORM UPDATE-YTD-BALANCE
+                       PERFORM WRITE-REGISTER-DETAIL
+                       PERFORM WRITE-REGISTER-DEDUCTIONS
+                       PERFORM WRITE-GL-EXTRACT
+                       PERFORM ACCUMULATE-RUN-TOTALS
+                       PERFORM ADVANCE-CHECKPOINT
+                   ELSE
+                       PERFORM WRITE-EXCEPTION-RECORD
+                   END-IF
+               ELSE
+                   PERFORM WRITE-EXCEPTION-RECORD
+               END-IF
                PERFORM GET-EMPLOYEE-DATA
-               PERFORM CALCULATE-PAY
-               PERFORM DISPLAY-RESULTS
-               DISPLAY "Process another employee? (Y/N): "
-               ACCEPT WS-CONTINUE-FLAG
            END-PERFORM
+           PERFORM WRITE-REGISTER-TOTALS
+           PERFORM CLOSE-FILES
            STOP RUN.
 
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-HOURS-FILE
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           OPEN INPUT OVERTIME-RULES-FILE
+           OPEN OUTPUT PAYROLL-REGISTER-FILE
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           OPEN OUTPUT GL-EXTRACT-FILE
+           PERFORM OPEN-YTD-FILE
+           PERFORM OPEN-CHECKPOINT-FILE.
+
+       OPEN-YTD-FILE.
+           OPEN I-O YTD-MASTER-FILE
+           IF WS-YTD-STATUS NOT = "00"
+               OPEN OUTPUT YTD-MASTER-FILE
+               CLOSE YTD-MASTER-FILE
+               OPEN I-O YTD-MASTER-FILE
+           END-IF.
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE "CHECKPOINT"   TO CK-KEY
+               MOVE SPACES         TO CK-LAST-EMPLOYEE-ID
+               MOVE ZEROS          TO CK-EMPLOYEE-COUNT
+               WRITE CK-CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-DATE FROM DATE
+           MOVE "CHECKPOINT" TO CK-KEY
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE SPACES TO CK-LAST-EMPLOYEE-ID
+                   MOVE ZEROS  TO CK-EMPLOYEE-COUNT
+           END-READ
+           IF CK-LAST-EMPLOYEE-ID NOT = SPACES
+               MOVE 'Y' TO WS-SKIPPING
+               DISPLAY "RESTARTING AFTER EMPLOYEE " CK-LAST-EMPLOYEE-ID
+           ELSE
+               MOVE 'N' TO WS-SKIPPING
+           END-IF
+           PERFORM WRITE-REGISTER-HEADING.
+
        GET-EMPLOYEE-DATA.
-           DISPLAY "Enter Employee Name: "
-           ACCEPT WS-EMPLOYEE-NAME
-           DISPLAY "Enter Hours Worked: "
-           ACCEPT WS-HOURS-WORKED
-           DISPLAY "Enter Hourly Rate: "
-           ACCEPT WS-HOURLY-RATE.
+           IF WS-SKIPPING = 'Y'
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF
+           IF WS-EOF-FLAG NOT = 'Y'
+               READ EMPLOYEE-HOURS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE EH-EMPLOYEE-ID   TO WS-EMPLOYEE-ID
+                       MOVE EH-EMPLOYEE-NAME TO WS-EMPLOYEE-NAME
+                       MOVE EH-HOURS-WORKED  TO WS-HOURS-WORKED
+                       PERFORM LOOKUP-EMPLOYEE-MASTER
+               END-READ
+           END-IF.
+
+       SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL WS-SKIPPING = 'N' OR WS-EOF-FLAG = 'Y'
+               READ EMPLOYEE-HOURS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                       MOVE 'N' TO WS-SKIPPING
+                   NOT AT END
+                       IF EH-EMPLOYEE-ID = CK-LAST-EMPLOYEE-ID
+                           MOVE 'N' TO WS-SKIPPING
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       LOOKUP-EMPLOYEE-MASTER.
+           MOVE WS-EMPLOYEE-ID TO EM-EMPLOYEE-ID
+           READ EMPLOYEE-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-MASTER-FOUND
+                   MOVE ZEROS TO WS-HOURLY-RATE
+                   MOVE "EMPLOYEE NOT FOUND ON MASTER FILE"
+                       TO WS-EXCEPTION-REASON
+                   DISPLAY "EMPLOYEE " WS-EMPLOYEE-ID
+                       " NOT FOUND ON MASTER - SKIPPED"
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-MASTER-FOUND
+                   MOVE EM-HOURLY-RATE   TO WS-HOURLY-RATE
+                   MOVE EM-EXEMPTIONS    TO WS-EXEMPTIONS
+                   MOVE EM-FILING-STATUS TO WS-FILING-STATUS
+           END-READ.
+
+       VALIDATE-EMPLOYEE-DATA.
+           MOVE 'Y' TO WS-VALID-DATA
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           IF WS-HOURS-WORKED > WS-MAX-WEEKLY-HOURS
+               MOVE 'N' TO WS-VALID-DATA
+               MOVE "HOURS WORKED EXCEEDS WEEKLY MAXIMUM"
+                   TO WS-EXCEPTION-REASON
+           END-IF
+           IF WS-VALID-DATA = 'Y'
+               IF WS-HOURLY-RATE < EM-MIN-RATE OR
+                       WS-HOURLY-RATE > EM-MAX-RATE
+                   MOVE 'N' TO WS-VALID-DATA
+                   MOVE "HOURLY RATE OUTSIDE APPROVED PAY BAND"
+                       TO WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+       LOOKUP-OVERTIME-RULES.
+           MOVE EM-EMPLOYEE-CLASS TO OT-CLASS-CODE
+           READ OVERTIME-RULES-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-OT-FOUND
+                   MOVE WS-DEFAULT-OT-THRESHOLD-1
+                       TO WS-OT-THRESHOLD-1
+                   MOVE WS-DEFAULT-OT-MULTIPLIER-1
+                       TO WS-OT-MULTIPLIER-1
+                   MOVE WS-DEFAULT-OT-THRESHOLD-2
+                       TO WS-OT-THRESHOLD-2
+                   MOVE WS-DEFAULT-OT-MULTIPLIER-2
+                       TO WS-OT-MULTIPLIER-2
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-OT-FOUND
+                   MOVE OT-THRESHOLD-1  TO WS-OT-THRESHOLD-1
+                   MOVE OT-MULTIPLIER-1 TO WS-OT-MULTIPLIER-1
+                   MOVE OT-THRESHOLD-2  TO WS-OT-THRESHOLD-2
+                   MOVE OT-MULTIPLIER-2 TO WS-OT-MULTIPLIER-2
+           END-READ.
+
+       READ-YTD-BALANCE.
+           MOVE WS-EMPLOYEE-ID TO YT-EMPLOYEE-ID
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-YTD-FOUND
+                   MOVE ZEROS TO YT-YTD-GROSS-PAY
+                   MOVE ZEROS TO YT-YTD-TAX-DEDUCTION
+                   MOVE ZEROS TO YT-YTD-NET-PAY
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-YTD-FOUND
+           END-READ.
 
+      * Three-tier pay: straight time up to OT-THRESHOLD-1,
+      * OT-MULTIPLIER-1 between OT-THRESHOLD-1 and
+      * OT-THRESHOLD-2 (e.g. time-and-a-half), and
+      * OT-MULTIPLIER-2 beyond OT-THRESHOLD-2 (e.g.
+      * double-time past 60 hours). Classes with no second
+      * band never reach OT-THRESHOLD-2, so WS-TIER2-HOURS
+      * stays zero.
        CALCULATE-PAY.
-           IF WS-HOURS-WORKED > WS-OVERTIME-THRESHOLD
+           MOVE ZEROS TO WS-TIER1-HOURS
+           MOVE ZEROS TO WS-TIER2-HOURS
+           IF WS-HOURS-WORKED > WS-OT-THRESHOLD-1
+               COMPUTE WS-REGULAR-PAY =
+                   WS-OT-THRESHOLD-1 * WS-HOURLY-RATE
+               IF WS-HOURS-WORKED > WS-OT-THRESHOLD-2
+                   COMPUTE WS-TIER1-HOURS =
+                       WS-OT-THRESHOLD-2 - WS-OT-THRESHOLD-1
+                   COMPUTE WS-TIER2-HOURS =
+                       WS-HOURS-WORKED - WS-OT-THRESHOLD-2
+               ELSE
+                   COMPUTE WS-TIER1-HOURS =
+                       WS-HOURS-WORKED - WS-OT-THRESHOLD-1
+               END-IF
+               COMPUTE WS-TIER1-PAY =
+                   WS-TIER1-HOURS * WS-HOURLY-RATE * WS-OT-MULTIPLIER-1
+               COMPUTE WS-TIER2-PAY =
+                   WS-TIER2-HOURS * WS-HOURLY-RATE * WS-OT-MULTIPLIER-2
                COMPUTE WS-OVERTIME-HOURS =
-                   WS-HOURS-WORKED - WS-OVERTIME-THRESHOLD
+                   WS-TIER1-HOURS + WS-TIER2-HOURS
                COMPUTE WS-OVERTIME-PAY =
-                   WS-OVERTIME-HOURS * WS-HOURLY-RATE *
-                   WS-OVERTIME-MULTIPLIER
+                   WS-TIER1-PAY + WS-TIER2-PAY
                COMPUTE WS-GROSS-PAY =
-                   (WS-OVERTIME-THRESHOLD * WS-HOURLY-RATE) +
-                   WS-OVERTIME-PAY
+                   WS-REGULAR-PAY + WS-OVERTIME-PAY
            ELSE
+               MOVE ZEROS TO WS-OVERTIME-HOURS
+               MOVE ZEROS TO WS-OVERTIME-PAY
                COMPUTE WS-GROSS-PAY =
                    WS-HOURS-WORKED * WS-HOURLY-RATE
            END-IF
+           PERFORM COMPUTE-FEDERAL-TAX
+           PERFORM COMPUTE-STATE-TAX
+           PERFORM COMPUTE-FICA-TAX
            COMPUTE WS-TAX-DEDUCTION =
-               WS-GROSS-PAY * WS-TAX-RATE
+               WS-FEDERAL-TAX + WS-STATE-TAX +
+               WS-SOCIAL-SECURITY-TAX + WS-MEDICARE-TAX.
+
+      * Graduated federal withholding - 10/15/22/28 percent
+      * brackets applied marginally against gross pay for
+      * the period.
+       COMPUTE-FEDERAL-TAX.
+           MOVE ZEROS TO WS-FEDERAL-TAX
+           MOVE WS-GROSS-PAY TO WS-TAXABLE-REMAINING
+           IF WS-TAXABLE-REMAINING > ZEROS
+               IF WS-TAXABLE-REMAINING > 500.00
+                   COMPUTE WS-FEDERAL-TAX =
+                       WS-FEDERAL-TAX + (500.00 * 0.10)
+                   COMPUTE WS-TAXABLE-REMAINING =
+                       WS-TAXABLE-REMAINING - 500.00
+               ELSE
+                   COMPUTE WS-FEDERAL-TAX =
+                       WS-FEDERAL-TAX + (WS-TAXABLE-REMAINING * 0.10)
+                   MOVE ZEROS TO WS-TAXABLE-REMAINING
+               END-IF
+           END-IF
+           IF WS-TAXABLE-REMAINING > ZEROS
+               IF WS-TAXABLE-REMAINING > 1000.00
+                   COMPUTE WS-FEDERAL-TAX =
+                       WS-FEDERAL-TAX + (1000.00 * 0.15)
+                   COMPUTE WS-TAXABLE-REMAINING =
+                       WS-TAXABLE-REMAINING - 1000.00
+               ELSE
+                   COMPUTE WS-FEDERAL-TAX =
+                       WS-FEDERAL-TAX + (WS-TAXABLE-REMAINING * 0.15)
+                   MOVE ZEROS TO WS-TAXABLE-REMAINING
+               END-IF
+           END-IF
+           IF WS-TAXABLE-REMAINING > ZEROS
+               IF WS-TAXABLE-REMAINING > 1500.00
+                   COMPUTE WS-FEDERAL-TAX =
+                       WS-FEDERAL-TAX + (1500.00 * 0.22)
+                   COMPUTE WS-TAXABLE-REMAINING =
+                       WS-TAXABLE-REMAINING - 1500.00
+               ELSE
+                   COMPUTE WS-FEDERAL-TAX =
+                       WS-FEDERAL-TAX + (WS-TAXABLE-REMAINING * 0.22)
+                   MOVE ZEROS TO WS-TAXABLE-REMAINING
+               END-IF
+           END-IF
+           IF WS-TAXABLE-REMAINING > ZEROS
+               COMPUTE WS-FEDERAL-TAX =
+                   WS-FEDERAL-TAX + (WS-TAXABLE-REMAINING * 0.28)
+           END-IF.
+
+      * State withholding by filing status, shaded down for
+      * exemptions claimed - the state-only slice of what
+      * DERIVE-TAX-RATE used to estimate as a single number.
+       COMPUTE-STATE-TAX.
+           EVALUATE WS-FILING-STATUS
+               WHEN 'S'
+                   MOVE 0.0500 TO WS-STATE-TAX-RATE
+               WHEN 'M'
+                   MOVE 0.0400 TO WS-STATE-TAX-RATE
+               WHEN 'H'
+                   MOVE 0.0450 TO WS-STATE-TAX-RATE
+               WHEN OTHER
+                   MOVE 0.0500 TO WS-STATE-TAX-RATE
+           END-EVALUATE
+           IF WS-EXEMPTIONS > 0
+               COMPUTE WS-STATE-TAX-RATE =
+                   WS-STATE-TAX-RATE - (WS-EXEMPTIONS * 0.0010)
+           END-IF
+           IF WS-STATE-TAX-RATE < ZEROS
+               MOVE ZEROS TO WS-STATE-TAX-RATE
+           END-IF
+           COMPUTE WS-STATE-TAX = WS-GROSS-PAY * WS-STATE-TAX-RATE.
+
+      * Social Security stops once year-to-date gross pay
+      * reaches the wage base; Medicare has no cap.
+       COMPUTE-FICA-TAX.
+           COMPUTE WS-MEDICARE-TAX = WS-GROSS-PAY * 0.0145
+           IF YT-YTD-GROSS-PAY >= WS-SS-WAGE-BASE
+               MOVE ZEROS TO WS-SOCIAL-SECURITY-TAX
+           ELSE
+               COMPUTE WS-SS-TAXABLE-WAGES =
+                   WS-SS-WAGE-BASE - YT-YTD-GROSS-PAY
+               IF WS-SS-TAXABLE-WAGES > WS-GROSS-PAY
+                   MOVE WS-GROSS-PAY TO WS-SS-TAXABLE-WAGES
+               END-IF
+               COMPUTE WS-SOCIAL-SECURITY-TAX =
+                   WS-SS-TAXABLE-WAGES * 0.0620
+           END-IF.
+
+       APPLY-DEDUCTIONS.
+           MOVE ZEROS TO WS-TOTAL-DEDUCTIONS
+           PERFORM SUM-ONE-DEDUCTION
+               VARYING EM-DEDUCTION-IDX FROM 1 BY 1
+               UNTIL EM-DEDUCTION-IDX > 5
            COMPUTE WS-NET-PAY =
-               WS-GROSS-PAY - WS-TAX-DEDUCTION.
-
-       DISPLAY-RESULTS.
-           DISPLAY "=================================="
-           DISPLAY "PAYROLL SUMMARY"
-           DISPLAY "=================================="
-           DISPLAY "Employee    : " WS-EMPLOYEE-NAME
-           DISPLAY "Hours Worked: " WS-HOURS-WORKED
-           DISPLAY "Hourly Rate : $" WS-HOURLY-RATE
-           DISPLAY "Gross Pay   : $" WS-GROSS-PAY
-           DISPLAY "Tax (20%)   : $" WS-TAX-DEDUCTION
-           DISPLAY "Net Pay     : $" WS-NET-PAY
-           DISPLAY "==================================".
+               WS-GROSS-PAY - WS-TAX-DEDUCTION - WS-TOTAL-DEDUCTIONS.
+
+       SUM-ONE-DEDUCTION.
+           IF EM-DEDUCTION-CODE (EM-DEDUCTION-IDX) NOT = SPACES
+               ADD EM-DEDUCTION-AMOUNT (EM-DEDUCTION-IDX)
+                   TO WS-TOTAL-DEDUCTIONS
+           END-IF.
+
+       UPDATE-YTD-BALANCE.
+           ADD WS-GROSS-PAY     TO YT-YTD-GROSS-PAY
+           ADD WS-TAX-DEDUCTION TO YT-YTD-TAX-DEDUCTION
+           ADD WS-NET-PAY       TO YT-YTD-NET-PAY
+           MOVE WS-EMPLOYEE-ID TO YT-EMPLOYEE-ID
+           IF WS-YTD-FOUND = 'Y'
+               REWRITE YT-YTD-RECORD
+           ELSE
+               WRITE YT-YTD-RECORD
+           END-IF.
+
+       WRITE-REGISTER-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-RH-PAGE
+           WRITE PR-PRINT-LINE FROM WS-REG-HEAD-1
+               AFTER ADVANCING PAGE
+           MOVE SPACES TO PR-PRINT-LINE
+           WRITE PR-PRINT-LINE AFTER ADVANCING 1 LINE
+           WRITE PR-PRINT-LINE FROM WS-REG-HEAD-2
+               AFTER ADVANCING 1 LINE
+           MOVE ZEROS TO WS-LINE-COUNT.
+
+       WRITE-REGISTER-DETAIL.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+               PERFORM WRITE-REGISTER-HEADING
+           END-IF
+           MOVE WS-EMPLOYEE-ID         TO WS-RD-EMP-ID
+           MOVE WS-EMPLOYEE-NAME       TO WS-RD-EMP-NAME
+           MOVE WS-HOURS-WORKED        TO WS-RD-HOURS
+           MOVE WS-HOURLY-RATE         TO WS-RD-RATE
+           MOVE WS-GROSS-PAY           TO WS-RD-GROSS
+           MOVE WS-FEDERAL-TAX         TO WS-RD-FEDERAL
+           MOVE WS-STATE-TAX           TO WS-RD-STATE
+           MOVE WS-SOCIAL-SECURITY-TAX TO WS-RD-SOCSEC
+           MOVE WS-MEDICARE-TAX        TO WS-RD-MEDICARE
+           MOVE WS-TOTAL-DEDUCTIONS    TO WS-RD-DEDUCTIONS
+           MOVE WS-NET-PAY             TO WS-RD-NET
+           WRITE PR-PRINT-LINE FROM WS-REG-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+      * Itemizes each non-blank deduction code/amount on its
+      * own indented line beneath the employee's detail line,
+      * so accounting can tell a 401(k) deduction from a
+      * garnishment instead of seeing only the combined total.
+       WRITE-REGISTER-DEDUCTIONS.
+           PERFORM WRITE-ONE-DEDUCTION-LINE
+               VARYING EM-DEDUCTION-IDX FROM 1 BY 1
+               UNTIL EM-DEDUCTION-IDX > 5.
+
+       WRITE-ONE-DEDUCTION-LINE.
+           IF EM-DEDUCTION-CODE (EM-DEDUCTION-IDX) NOT = SPACES
+               IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+                   PERFORM WRITE-REGISTER-HEADING
+               END-IF
+               MOVE EM-DEDUCTION-CODE (EM-DEDUCTION-IDX) TO WS-DL-CODE
+               MOVE EM-DEDUCTION-AMOUNT (EM-DEDUCTION-IDX)
+                   TO WS-DL-AMOUNT
+               WRITE PR-PRINT-LINE FROM WS-DED-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+
+       WRITE-REGISTER-TOTALS.
+           MOVE SPACES TO PR-PRINT-LINE
+           WRITE PR-PRINT-LINE AFTER ADVANCING 2 LINES
+           MOVE WS-TOTAL-GROSS-PAY      TO WS-RT-GROSS
+           MOVE WS-TOTAL-FEDERAL-TAX    TO WS-RT-FEDERAL
+           MOVE WS-TOTAL-STATE-TAX      TO WS-RT-STATE
+           MOVE WS-TOTAL-SOCSEC-TAX     TO WS-RT-SOCSEC
+           MOVE WS-TOTAL-MEDICARE-TAX   TO WS-RT-MEDICARE
+           MOVE WS-TOTAL-ALL-DEDUCTIONS TO WS-RT-DEDUCTIONS
+           MOVE WS-TOTAL-NET-PAY        TO WS-RT-NET
+           WRITE PR-PRINT-LINE FROM WS-REG-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       ACCUMULATE-RUN-TOTALS.
+           ADD WS-GROSS-PAY           TO WS-TOTAL-GROSS-PAY
+           ADD WS-FEDERAL-TAX         TO WS-TOTAL-FEDERAL-TAX
+           ADD WS-STATE-TAX           TO WS-TOTAL-STATE-TAX
+           ADD WS-SOCIAL-SECURITY-TAX TO WS-TOTAL-SOCSEC-TAX
+           ADD WS-MEDICARE-TAX        TO WS-TOTAL-MEDICARE-TAX
+           ADD WS-TOTAL-DEDUCTIONS    TO WS-TOTAL-ALL-DEDUCTIONS
+           ADD WS-NET-PAY             TO WS-TOTAL-NET-PAY.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE WS-EMPLOYEE-ID   TO WS-EXC-EMP-ID
+           MOVE WS-EMPLOYEE-NAME TO WS-EXC-EMP-NAME
+           MOVE WS-HOURS-WORKED  TO WS-EXC-HOURS
+           MOVE WS-HOURLY-RATE   TO WS-EXC-RATE
+           MOVE WS-EXCEPTION-REASON TO WS-EXC-REASON
+           WRITE EX-PRINT-LINE FROM WS-EXC-LINE
+               AFTER ADVANCING 1 LINE.
+
+       WRITE-GL-EXTRACT.
+           MOVE WS-RUN-DATE      TO GL-RUN-DATE
+           MOVE WS-EMPLOYEE-ID   TO GL-EMPLOYEE-ID
+           MOVE "501000"         TO GL-ACCOUNT-CODE
+           MOVE EM-DEPARTMENT    TO GL-DEPARTMENT
+           MOVE WS-GROSS-PAY     TO GL-GROSS-PAY
+           MOVE WS-TAX-DEDUCTION TO GL-TAX-DEDUCTION
+           MOVE WS-TOTAL-DEDUCTIONS TO GL-DEDUCTIONS
+           MOVE WS-NET-PAY       TO GL-NET-PAY
+           WRITE GL-EXTRACT-RECORD.
+
+       ADVANCE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           ADD 1 TO CK-EMPLOYEE-COUNT
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT
+               MOVE ZEROS TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-EMPLOYEE-ID TO CK-LAST-EMPLOYEE-ID
+           REWRITE CK-CHECKPOINT-RECORD.
+
+       CLOSE-FILES.
+           MOVE SPACES TO CK-LAST-EMPLOYEE-ID
+           REWRITE CK-CHECKPOINT-RECORD
+           CLOSE EMPLOYEE-HOURS-FILE
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE OVERTIME-RULES-FILE
+           CLOSE YTD-MASTER-FILE
+           CLOSE PAYROLL-REGISTER-FILE
+           CLOSE EXCEPTION-REPORT-FILE
+           CLOSE GL-EXTRACT-FILE
+           CLOSE CHECKPOINT-FILE.
