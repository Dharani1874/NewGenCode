@@ -0,0 +1,12 @@
+      *--------------------------------------------------
+      * EMPYTD.CPY
+      * Record layout for the year-to-date summary file
+      * (YTD-MASTER-FILE), keyed by employee ID. Carries
+      * each employee's accumulated gross, tax, and net pay
+      * across pay runs for the calendar year.
+      *--------------------------------------------------
+       01  YT-YTD-RECORD.
+           05  YT-EMPLOYEE-ID          PIC X(6).
+           05  YT-YTD-GROSS-PAY        PIC 9(8)V9(2).
+           05  YT-YTD-TAX-DEDUCTION    PIC 9(8)V9(2).
+           05  YT-YTD-NET-PAY          PIC 9(8)V9(2).
