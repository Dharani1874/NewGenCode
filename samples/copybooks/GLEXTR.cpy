@@ -0,0 +1,17 @@
+      *--------------------------------------------------
+      * GLEXTR.CPY
+      * Record layout for the general ledger interface
+      * extract file (GL-EXTRACT-FILE). One record per
+      * employee per run, carrying the payroll expense
+      * totals and GL account/cost-center coding the general
+      * ledger batch job needs to post payroll to the books.
+      *--------------------------------------------------
+       01  GL-EXTRACT-RECORD.
+           05  GL-RUN-DATE             PIC 9(6).
+           05  GL-EMPLOYEE-ID          PIC X(6).
+           05  GL-ACCOUNT-CODE         PIC X(6).
+           05  GL-DEPARTMENT           PIC X(4).
+           05  GL-GROSS-PAY            PIC 9(7)V9(2).
+           05  GL-TAX-DEDUCTION        PIC 9(7)V9(2).
+           05  GL-DEDUCTIONS           PIC 9(7)V9(2).
+           05  GL-NET-PAY              PIC 9(7)V9(2).
