@@ -0,0 +1,39 @@
+      *--------------------------------------------------
+      * EMPMSTR.CPY
+      * Record layout for the employee master file
+      * (EMPLOYEE-MASTER-FILE), keyed by employee ID.
+      * Holds each employee's approved pay rate and
+      * withholding profile.
+      *
+      * Change Log
+      * 2026-08-08  Added EM-EMPLOYEE-CLASS (overtime rules
+      *             lookup key) and EM-DEPARTMENT (GL
+      *             interface cost center).
+      * 2026-08-08  Added an EM-DEDUCTION-TABLE of benefit and
+      *             garnishment deduction codes.
+      * 2026-08-08  Added EM-MIN-RATE/EM-MAX-RATE back as the
+      *             employee's HR-approved pay band for rate
+      *             validation in VALIDATE-EMPLOYEE-DATA.
+      *             Compensation sets EM-HOURLY-RATE; HR policy
+      *             sets EM-MIN-RATE/EM-MAX-RATE - two different
+      *             maintenance steps on the same record - so a
+      *             master-file update that sets a rate outside
+      *             the employee's own approved band is still a
+      *             real error worth catching, even though all
+      *             three fields live on EMPLOYEE-MASTER-FILE.
+      *--------------------------------------------------
+       01  EM-EMPLOYEE-RECORD.
+           05  EM-EMPLOYEE-ID          PIC X(6).
+           05  EM-EMPLOYEE-NAME        PIC X(30).
+           05  EM-HOURLY-RATE          PIC 9(5)V9(2).
+           05  EM-EXEMPTIONS           PIC 9(2).
+           05  EM-FILING-STATUS        PIC X(1).
+           05  EM-EMPLOYEE-CLASS       PIC X(4).
+           05  EM-DEPARTMENT           PIC X(4).
+           05  EM-MIN-RATE             PIC 9(5)V9(2).
+           05  EM-MAX-RATE             PIC 9(5)V9(2).
+           05  EM-DEDUCTION-TABLE.
+               10  EM-DEDUCTION OCCURS 5 TIMES
+                       INDEXED BY EM-DEDUCTION-IDX.
+                   15  EM-DEDUCTION-CODE    PIC X(4).
+                   15  EM-DEDUCTION-AMOUNT  PIC 9(5)V9(2).
