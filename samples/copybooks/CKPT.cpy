@@ -0,0 +1,12 @@
+      *--------------------------------------------------
+      * CKPT.CPY
+      * Record layout for the checkpoint/restart file
+      * (CHECKPOINT-FILE). A single record, located by the
+      * constant CK-KEY, remembers the last employee ID
+      * successfully processed so a mid-run abend does not
+      * force a full rerun of the employee-hours file.
+      *--------------------------------------------------
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-KEY                  PIC X(10).
+           05  CK-LAST-EMPLOYEE-ID     PIC X(6).
+           05  CK-EMPLOYEE-COUNT       PIC 9(6).
