@@ -0,0 +1,17 @@
+      *--------------------------------------------------
+      * OTRULES.CPY
+      * Record layout for the overtime rules file
+      * (OVERTIME-RULES-FILE), keyed by employee class. Each
+      * union/employee class carries its own two-tier
+      * overtime schedule: a time-and-a-half-style band that
+      * starts at OT-THRESHOLD-1, and a second, richer band
+      * that starts at OT-THRESHOLD-2 (e.g. double-time past
+      * 60 hours). A class with no second band sets
+      * OT-THRESHOLD-2 high enough that it is never reached.
+      *--------------------------------------------------
+       01  OT-RULE-RECORD.
+           05  OT-CLASS-CODE           PIC X(4).
+           05  OT-THRESHOLD-1          PIC 9(3)V9(2).
+           05  OT-MULTIPLIER-1         PIC 9(1)V9(2).
+           05  OT-THRESHOLD-2          PIC 9(3)V9(2).
+           05  OT-MULTIPLIER-2         PIC 9(1)V9(2).
