@@ -0,0 +1,12 @@
+      *--------------------------------------------------
+      * EMPHRS.CPY
+      * Record layout for the employee-hours batch file
+      * (EMPLOYEE-HOURS-FILE). One record per employee per
+      * pay run: who worked and how many hours. Pay rate
+      * and tax profile come from EMPLOYEE-MASTER-FILE,
+      * keyed by EH-EMPLOYEE-ID (see EMPMSTR.CPY).
+      *--------------------------------------------------
+       01  EH-EMPLOYEE-RECORD.
+           05  EH-EMPLOYEE-ID          PIC X(6).
+           05  EH-EMPLOYEE-NAME        PIC X(30).
+           05  EH-HOURS-WORKED         PIC 9(3)V9(2).
