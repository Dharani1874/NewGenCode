@@ -0,0 +1,8 @@
+      *--------------------------------------------------
+      * PAYREG.CPY
+      * Record layout for the payroll register print file
+      * (PAYROLL-REGISTER-FILE). A single 132-byte print
+      * line; heading, detail, and total lines are built in
+      * WORKING-STORAGE and moved in before each WRITE.
+      *--------------------------------------------------
+       01  PR-PRINT-LINE               PIC X(132).
