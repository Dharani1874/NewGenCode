@@ -0,0 +1,7 @@
+      *--------------------------------------------------
+      * EXCPRPT.CPY
+      * Record layout for the data-exception report file
+      * (EXCEPTION-REPORT-FILE). One 132-byte line per
+      * employee-hours record rejected by input validation.
+      *--------------------------------------------------
+       01  EX-PRINT-LINE               PIC X(132).
